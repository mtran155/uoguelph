@@ -0,0 +1,122 @@
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>*>
+*> convToRoman.cob: External function used to convert decimal		  *>
+*> to roman numeral													  *>
+*> 																	  *>
+*> Companion subroutine to conv.cob, called by romanA3_1.cob's 		  *>
+*> decimal-to-roman conversion mode. 								  *>
+*> 																	  *>
+*> Created by: Michael Tran (mtran04) 								  *>
+*> ID: 0524704 														  *>
+*> August 2026 														  *>
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>*>
+
+identification division.
+program-id. conversionToRoman.
+
+environment division.
+
+data division.
+working-storage section.
+01 i pic 99.
+01 digitValue pic 9(8).
+01 thousandsPart pic 9(4).
+01 remainderPart pic 9(4).
+
+*> table of the thirteen standard value/numeral pairs used to greedily
+*> build a roman numeral from a decimal value
+01 roman-table-values.
+	05 filler pic 9(4) value 1000.
+	05 filler pic x(2) value 'M '.
+	05 filler pic 9(4) value 0900.
+	05 filler pic x(2) value 'CM'.
+	05 filler pic 9(4) value 0500.
+	05 filler pic x(2) value 'D '.
+	05 filler pic 9(4) value 0400.
+	05 filler pic x(2) value 'CD'.
+	05 filler pic 9(4) value 0100.
+	05 filler pic x(2) value 'C '.
+	05 filler pic 9(4) value 0090.
+	05 filler pic x(2) value 'XC'.
+	05 filler pic 9(4) value 0050.
+	05 filler pic x(2) value 'L '.
+	05 filler pic 9(4) value 0040.
+	05 filler pic x(2) value 'XL'.
+	05 filler pic 9(4) value 0010.
+	05 filler pic x(2) value 'X '.
+	05 filler pic 9(4) value 0009.
+	05 filler pic x(2) value 'IX'.
+	05 filler pic 9(4) value 0005.
+	05 filler pic x(2) value 'V '.
+	05 filler pic 9(4) value 0004.
+	05 filler pic x(2) value 'IV'.
+	05 filler pic 9(4) value 0001.
+	05 filler pic x(2) value 'I '.
+01 roman-table redefines roman-table-values.
+	05 rt-entry occurs 13 times.
+		10 rt-value pic 9(4).
+		10 rt-numeral pic x(2).
+
+linkage section.
+01 decimalValue pic 9(8).
+01 romanArray.
+	05 romanCh pic x occurs 30 times.
+01 counter pic 99.
+01 err pic 9.
+
+procedure division using decimalValue, romanArray, counter, err.
+	perform build.
+	goback.
+
+*> subroutine to convert decimal to roman numeral; values over 3999 are
+*> rendered with a bracket-delimited vinculum prefix (e.g. "[IV]CCXX"
+*> for 4220) representing thousands
+build.
+	move zero to counter.
+	move zero to err.
+
+	if decimalValue is less than 1 or decimalValue is greater than 3999999
+		display " Cannot convert " decimalValue " to a roman numeral. Value must be between 1 and 3999999."
+		move 1 to err
+	else
+		if decimalValue is greater than 3999
+			compute thousandsPart = decimalValue / 1000
+			compute remainderPart = decimalValue - (thousandsPart * 1000)
+
+			add 1 to counter
+			move '[' to romanCh(counter)
+
+			move thousandsPart to digitValue
+			perform appendDigits
+
+			add 1 to counter
+			move ']' to romanCh(counter)
+
+			move remainderPart to digitValue
+			perform appendDigits
+		else
+			move decimalValue to digitValue
+			perform appendDigits
+		end-if
+	end-if.
+
+*> greedily breaks digitValue down into table entries and appends the
+*> corresponding numerals onto romanArray
+appendDigits.
+	move 1 to i
+	perform until i is greater than 13 or digitValue is equal to zero
+		perform until digitValue is less than rt-value(i)
+			perform appendNumeral
+			compute digitValue = digitValue - rt-value(i)
+		end-perform
+		add 1 to i
+	end-perform.
+
+*> appends the (one or two character) numeral for the current table
+*> entry onto romanArray and advances counter
+appendNumeral.
+	add 1 to counter
+	move rt-numeral(i)(1:1) to romanCh(counter)
+	if rt-numeral(i)(2:1) is not equal to space
+		add 1 to counter
+		move rt-numeral(i)(2:1) to romanCh(counter)
+	end-if.
