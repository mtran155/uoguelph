@@ -7,7 +7,7 @@
 *> Calls an external function from conv.cob   						  *>
 *> 																	  *>
 *> This program can be compiled by typing: 	         				  *>
-*> 			cobc -x -free -Wall romanA3_1.cob conv.cob				  *>
+*> 			cobc -x -free -Wall romanA3_1.cob conv.cob convToRoman.cob *>
 *> This program can be executed by typing: 							  *>
 *> 			./romanA3_1												  *> 
 *>    																  *> 																	
@@ -22,17 +22,44 @@ program-id. romanNumerals.
 environment division.
 input-output section.
 file-control.
-select ifile assign to fileName organization is line sequential.
+select ifile assign to fileName organization is line sequential
+	file status is ifileStatus.
+select ofile assign to outputFileName organization is line sequential
+	file status is ofileStatus.
+select restartFile assign to restartFileName organization is line sequential
+	file status is restartFileStatus.
+select auditFile assign to "audit.log" organization is line sequential
+	file status is auditFileStatus.
+select catalogFile assign to "filecat.dat" organization is line sequential
+	file status is catalogFileStatus.
 
 data division.
 file section.
 fd ifile.
 01 file-data.
-	05 roman-string pic x(30).
+	05 record-id pic x(10).
+	05 roman-string pic x(20).
+
+fd ofile.
+01 o-record pic x(80).
+
+fd restartFile.
+01 restart-record.
+	05 restart-total pic 9(8).
+	05 restart-converted pic 9(6).
+	05 restart-rejected pic 9(6).
+
+fd auditFile.
+01 audit-record pic x(150).
+
+fd catalogFile.
+01 catalog-record pic x(40).
 
 working-storage section.
 01 eof-switch pic 9 value 1.
-01 fileName pic x(30).
+01 ifileStatus pic xx.
+01 fileName pic x(40).
+01 outputFileName pic x(45).
 01 userInput pic x(30).
 01 readFile pic x.
 
@@ -46,6 +73,79 @@ working-storage section.
 01 romanValue pic 9(8).
 01 err pic 9.
 
+*> decimal-to-roman mode
+01 decimalChoice pic x.
+01 decimalInput pic 9(8).
+01 decimalInputSigned pic S9(8).
+01 romanCount pic 99.
+
+*> batch run summary / reject report counters
+01 recCountTotal pic 9(6) value zero.
+01 recCountConverted pic 9(6) value zero.
+01 recCountRejected pic 9(6) value zero.
+01 rejected-list.
+	05 rejected-entry occurs 2000 times.
+		10 rejected-id pic x(10).
+		10 rejected-roman pic x(20).
+01 rejIdx pic 9(4).
+01 rejStart pic 9(4).
+01 rejOverflow pic 9(6).
+
+*> checkpoint/restart for large batch files
+01 restartFileName pic x(45).
+01 restartFileStatus pic xx.
+01 checkpointCount pic 9(8) value zero.
+01 checkpointConverted pic 9(6) value zero.
+01 checkpointRejected pic 9(6) value zero.
+01 resumeChoice pic x.
+01 skipIdx pic 9(8).
+
+*> round-trip reconciliation QA mode
+01 reconcileTotal pic 9(6) value zero.
+01 reconcileMismatches pic 9(6) value zero.
+01 roundTripArray.
+	05 roundTripCh pic x occurs 30 times.
+01 roundTripRoman pic x(20).
+01 origRoman pic x(20).
+01 err2 pic 9.
+01 mismatch-list.
+	05 mismatch-entry occurs 2000 times.
+		10 mismatch-id pic x(10).
+		10 mismatch-original pic x(20).
+01 mismIdx pic 9(4).
+01 mismOverflow pic 9(6).
+01 reconcileStatus pic x(10).
+
+01 ofileStatus pic xx.
+
+*> audit log of every conversion request, for compliance review
+01 auditFileStatus pic xx.
+01 currentDateTime pic x(21).
+01 currentDateTime-fields redefines currentDateTime.
+	05 cd-year pic 9(4).
+	05 cd-month pic 9(2).
+	05 cd-day pic 9(2).
+	05 cd-hour pic 9(2).
+	05 cd-minute pic 9(2).
+	05 cd-second pic 9(2).
+	05 filler pic x(7).
+01 auditTimestamp pic x(19).
+01 auditSource pic x(46).
+01 auditInput pic x(30).
+01 auditResult pic x(30).
+01 auditResultNum pic z(9).
+01 auditErr pic 9.
+01 auditLine pic x(150).
+
+*> catalog of available roman-numeral input files, read and numbered
+*> so the user can pick one instead of retyping a file name
+01 catalogFileStatus pic xx.
+01 catalogCount pic 99 value zero.
+01 catalogNames.
+	05 catalogName pic x(40) occurs 50 times.
+01 catalogChoice pic 9(3).
+01 catalogIdx pic 99.
+
 *> formatted header for table
 01 title-line.
 	05 filler pic x(11) value spaces.
@@ -55,25 +155,125 @@ working-storage section.
     05 filler pic x(45) value ' --------------------------------------------'.
 
 01 col-heads.
-    05 filler pic x(9) value spaces.
-    05 filler pic x(12) value 'ROMAN NUMBER'.
-    05 filler pic x(13) value spaces.
-    05 filler pic x(11) value 'DEC. EQUIV.'.
+    05 filler pic x(1) value space.
+    05 filler pic x(10) value 'ID        '.
+    05 filler pic x(2) value spaces.
+    05 filler pic x(20) value 'ROMAN NUMBER        '.
+    05 filler pic x(3) value spaces.
+    05 filler pic x(9) value 'DEC EQUIV'.
 
 01 underline-2.
-    05 filler pic x(45) value ' ------------------------------   -----------'.	
+    05 filler pic x(45) value ' ----------  --------------------   ---------'.
 
 *> formatted print statement to show converted roman numeral
 01 print-roman.
 	05 filler pic x value space.
-	05 romanString pic x(30).
+	05 idOut pic x(10).
+	05 filler pic x(2) value spaces.
+	05 romanString pic x(20).
 	05 filler pic x(3) value spaces.
 	05 convertedRoman pic z(9).
 
+*> formatted header for decimal-to-roman table
+01 title-line2.
+	05 filler pic x(11) value spaces.
+    05 filler pic x(24) value 'DECIMAL TO ROMAN NUMBER '.
+
+01 col-heads2.
+    05 filler pic x(9) value spaces.
+    05 filler pic x(11) value 'DEC. INPUT'.
+    05 filler pic x(13) value spaces.
+    05 filler pic x(12) value 'ROMAN NUMBER'.
+
+01 underline-3.
+    05 filler pic x(9) value spaces.
+    05 filler pic x(11) value '-----------'.
+    05 filler pic x(13) value spaces.
+    05 filler pic x(12) value '------------'.
+
+*> formatted print statement to show converted decimal
+01 print-decimal-roman.
+	05 filler pic x value space.
+	05 decimalOut pic z(9).
+	05 filler pic x(3) value spaces.
+	05 romanOut pic x(30).
+
 procedure division.
+	perform openAuditLog.
 	perform mainProgram.
+	perform closeAuditLog.
 stop run.
 
+*> opens the persistent audit log, appending to it across runs
+openAuditLog.
+	open extend auditFile.
+	if auditFileStatus is not equal to "00"
+		open output auditFile
+	end-if.
+
+*> closes the persistent audit log
+closeAuditLog.
+	close auditFile.
+
+*> formats function current-date into a "YYYY-MM-DD HH:MM:SS" timestamp
+buildTimestamp.
+	move function current-date to currentDateTime.
+	string cd-year delimited by size
+		"-" delimited by size
+		cd-month delimited by size
+		"-" delimited by size
+		cd-day delimited by size
+		" " delimited by size
+		cd-hour delimited by size
+		":" delimited by size
+		cd-minute delimited by size
+		":" delimited by size
+		cd-second delimited by size
+		into auditTimestamp.
+
+*> appends one audit entry (auditSource/auditInput/auditResult/auditErr
+*> must already be set by the caller) to the audit log
+logConversion.
+	perform buildTimestamp
+	move spaces to auditLine
+	if auditErr is equal to 1
+		string auditTimestamp delimited by size
+			" | " delimited by size
+			function trim(auditSource) delimited by size
+			" | " delimited by size
+			function trim(auditInput) delimited by size
+			" | REJECTED" delimited by size
+			into auditLine
+	else
+		string auditTimestamp delimited by size
+			" | " delimited by size
+			function trim(auditSource) delimited by size
+			" | " delimited by size
+			function trim(auditInput) delimited by size
+			" | " delimited by size
+			function trim(auditResult) delimited by size
+			into auditLine
+	end-if
+	move auditLine to audit-record
+	write audit-record.
+
+*> appends one round-trip reconciliation audit entry (auditSource/
+*> auditInput/reconcileStatus must already be set by the caller) to
+*> the audit log; reconcileStatus is ACCEPTED, MISMATCH or REJECTED
+logReconcileEntry.
+	perform buildTimestamp
+	move spaces to auditLine
+	string auditTimestamp delimited by size
+		" | " delimited by size
+		function trim(auditSource) delimited by size
+		" | " delimited by size
+		function trim(auditInput) delimited by size
+		" | " delimited by size
+		function trim(reconcileStatus) delimited by size
+		into auditLine
+	move auditLine to audit-record
+	write audit-record.
+
 *> prints formatted table header
 printHeader.
 	display title-line.
@@ -81,6 +281,49 @@ printHeader.
 	display col-heads.
 	display underline-2.
 
+*> prints formatted table header for decimal-to-roman mode
+printDecimalHeader.
+	display title-line2.
+	display underline-1.
+	display col-heads2.
+	display underline-3.
+
+*> reads the file catalog (if one is present) and lets the user pick
+*> an input file by number instead of retyping its name; falls back to
+*> a plain file-name prompt when there is no catalog to read
+selectInputFile.
+	move zero to catalogCount.
+	open input catalogFile
+	if catalogFileStatus is equal to "00"
+		perform until catalogCount is greater than 49
+			read catalogFile into catalog-record at end exit perform end-read
+			add 1 to catalogCount
+			move catalog-record to catalogName(catalogCount)
+		end-perform
+		close catalogFile
+	end-if
+
+	if catalogCount is greater than zero
+		display " "
+		display "           AVAILABLE INPUT FILES"
+		display " --------------------------------------------"
+		perform varying catalogIdx from 1 by 1 until catalogIdx is greater than catalogCount
+			display "   " catalogIdx ". " function trim(catalogName(catalogIdx))
+		end-perform
+		display "   0. Enter a file name not listed above"
+		display "Select a file by number: "
+		accept catalogChoice
+		if catalogChoice is greater than zero and catalogChoice is less than or equal to catalogCount
+			move catalogName(catalogChoice) to fileName
+		else
+			display "Please enter the file name: "
+			accept fileName
+		end-if
+	else
+		display "Please enter the file name: "
+		accept fileName
+	end-if.
+
 *> reads in a file and converts all the roman numerals to decimal
 convertFile.
 	read ifile into file-data at end move zero to eof-switch end-read.
@@ -88,7 +331,8 @@ convertFile.
 		initialize inputlen
 		initialize numWhiteSpace
 		initialize err
-		
+		add 1 to recCountTotal
+
 		inspect roman-string converting 'abcdefghijklmnopqrstuvwxyz' to 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
 		move roman-string to romanNumeral
 
@@ -99,13 +343,191 @@ convertFile.
 
 		call "conversion" using romanNumeral, inputLen, err, romanValue
 
+		move function trim(fileName) to auditSource
+		move roman-string to auditInput
+		move err to auditErr
+
 		if err is not equal to 1
+			add 1 to recCountConverted
 			move romanValue to convertedRoman
 			move romanNumeral to romanString
+			move record-id to idOut
 			display print-roman
+			move print-roman to o-record
+			write o-record
+			move romanValue to auditResultNum
+			move auditResultNum to auditResult
+		else
+			add 1 to recCountRejected
+			if recCountRejected is less than or equal to 2000
+				move record-id to rejected-id(recCountRejected)
+				move roman-string to rejected-roman(recCountRejected)
+			end-if
+		end-if
+
+		perform logConversion
+
+		if function mod(recCountTotal, 100) is equal to zero
+			perform writeCheckpoint
 		end-if
 	end-if.
 
+*> saves the number of records processed so far, and the converted/
+*> rejected sub-counts, to the restart file
+writeCheckpoint.
+	open output restartFile.
+	move recCountTotal to restart-total.
+	move recCountConverted to restart-converted.
+	move recCountRejected to restart-rejected.
+	write restart-record.
+	close restartFile.
+
+*> clears the restart file once a batch file has been fully processed
+clearCheckpoint.
+	open output restartFile.
+	move zero to restart-total.
+	move zero to restart-converted.
+	move zero to restart-rejected.
+	write restart-record.
+	close restartFile.
+
+*> looks for a checkpoint left by an earlier interrupted run of this
+*> file and, if found, offers to resume from it
+checkForCheckpoint.
+	move zero to checkpointCount.
+	move zero to checkpointConverted.
+	move zero to checkpointRejected.
+	open input restartFile.
+	if restartFileStatus is equal to "00"
+		read restartFile
+		move restart-total to checkpointCount
+		move restart-converted to checkpointConverted
+		move restart-rejected to checkpointRejected
+		close restartFile
+		if checkpointCount is greater than zero
+			display "Found a checkpoint at record " checkpointCount ". Resume from there? (Y/N) "
+			accept resumeChoice
+			inspect resumeChoice converting 'abcdefghijklmnopqrstuvwxyz' to 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+			if resumeChoice is not equal to 'Y'
+				move zero to checkpointCount
+				move zero to checkpointConverted
+				move zero to checkpointRejected
+			end-if
+		end-if
+	end-if.
+
+*> discards an already-converted record when resuming from a checkpoint
+skipRecord.
+	read ifile into file-data at end move zero to eof-switch end-read.
+
+*> prints the end-of-run summary/reject report for a batch file
+printSummaryReport.
+	display " ".
+	display "           BATCH CONVERSION SUMMARY".
+	display " --------------------------------------------".
+	display " Records read:      " recCountTotal.
+	display " Records converted: " recCountConverted.
+	display " Records rejected:  " recCountRejected.
+	if recCountRejected is greater than zero
+		display " Rejected roman numerals:"
+		compute rejStart = checkpointRejected + 1
+		perform varying rejIdx from rejStart by 1 until rejIdx is greater than function min(recCountRejected, 2000)
+			display "   " function trim(rejected-id(rejIdx)) " " function trim(rejected-roman(rejIdx))
+		end-perform
+		if recCountRejected is greater than 2000
+			compute rejOverflow = recCountRejected - 2000
+			display "   ... and " rejOverflow " more not shown"
+		end-if
+	end-if.
+
+*> resets the round-trip reconciliation counters before a QA run
+resetReconcileCounters.
+	move zero to reconcileTotal.
+	move zero to reconcileMismatches.
+
+*> reads a batch file and checks that roman -> decimal -> roman
+*> round-trips back to the original roman numeral, to catch
+*> transcription errors and normalization issues (e.g. IIIX vs IX)
+reconcileFile.
+	read ifile into file-data at end move zero to eof-switch end-read.
+	if eof-switch is not equal to zero
+		initialize inputlen
+		initialize numWhiteSpace
+		initialize err
+		add 1 to reconcileTotal
+
+		inspect roman-string converting 'abcdefghijklmnopqrstuvwxyz' to 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+		move roman-string to romanNumeral
+		move roman-string to origRoman
+
+		inspect romanNumeral tallying inputLen for all characters before initial '\0'
+		inspect romanNumeral tallying numWhiteSpace for trailing spaces
+		compute inputLen = inputLen - numWhiteSpace
+
+		call "conversion" using romanNumeral, inputLen, err, romanValue
+
+		move spaces to auditSource
+		string "RECON:" delimited by size
+			function trim(fileName) delimited by size
+			into auditSource
+		move roman-string to auditInput
+
+		if err is equal to 1
+			display " REJECTED " function trim(record-id) ": [" function trim(origRoman) "] does not convert to a decimal value"
+			perform recordMismatch
+			move "REJECTED" to reconcileStatus
+		else
+			initialize roundTripArray
+			move zero to err2
+
+			call "conversionToRoman" using romanValue, roundTripArray, romanCount, err2
+
+			move roundTripArray to roundTripRoman
+
+			if err2 is equal to 1 or function trim(roundTripRoman) is not equal to function trim(origRoman)
+				display " MISMATCH " function trim(record-id) ": [" function trim(origRoman) "] -> " romanValue " -> [" function trim(roundTripRoman) "]"
+				perform recordMismatch
+				move "MISMATCH" to reconcileStatus
+			else
+				move "ACCEPTED" to reconcileStatus
+			end-if
+		end-if
+
+		perform logReconcileEntry
+	end-if.
+
+*> adds the current record to the reconciliation mismatch report
+recordMismatch.
+	add 1 to reconcileMismatches.
+	if reconcileMismatches is less than or equal to 2000
+		move record-id to mismatch-id(reconcileMismatches)
+		move origRoman to mismatch-original(reconcileMismatches)
+	end-if.
+
+*> prints the end-of-run round-trip reconciliation report
+printReconcileReport.
+	display " ".
+	display "           ROUND-TRIP RECONCILIATION REPORT".
+	display " --------------------------------------------".
+	display " Records checked:   " reconcileTotal.
+	display " Records mismatched:" reconcileMismatches.
+	if reconcileMismatches is greater than zero
+		display " Mismatched roman numerals:"
+		perform varying mismIdx from 1 by 1 until mismIdx is greater than function min(reconcileMismatches, 2000)
+			display "   " function trim(mismatch-id(mismIdx)) " " function trim(mismatch-original(mismIdx))
+		end-perform
+		if reconcileMismatches is greater than 2000
+			compute mismOverflow = reconcileMismatches - 2000
+			display "   ... and " mismOverflow " more not shown"
+		end-if
+	end-if.
+
+*> resets the batch run counters before processing the next file
+resetSummaryCounters.
+	move zero to recCountTotal.
+	move zero to recCountConverted.
+	move zero to recCountRejected.
+
 *> convertes user input roman numeral to decimal
 convertUserInput.
 	display "Enter a roman numeral or press q to exit: "
@@ -127,34 +549,129 @@ convertUserInput.
     		compute inputLen = inputLen - numWhiteSpace
 
     		call "conversion" using romanNumeral, inputLen, err, romanValue
-    		
-			*> if no illegal character found in roman numeral print out value 
+
+			move "INTERACTIVE" to auditSource
+			move userInput to auditInput
+			move err to auditErr
+
+			*> if no illegal character found in roman numeral print out value
     		if err is not equal to 1
     			move romanValue to convertedRoman
     			move romanNumeral to romanString
+    			move spaces to idOut
     			display print-roman
+    			move romanValue to auditResultNum
+    			move auditResultNum to auditResult
     		end-if
+
+    		perform logConversion
     	end-if
 	end-perform.
 
+*> converts a user-entered decimal number to its roman numeral form
+convertDecimalToRoman.
+	display "Enter a decimal number (1-3999999) to convert, or press q to exit: "
+	display " ".
+	perform printDecimalHeader.
+	move spaces to userInput.
+	perform until userInput is equal to 'Q'
+
+		accept userInput
+		inspect userInput converting 'abcdefghijklmnopqrstuvwxyz' to 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+
+		if userInput is not equal to 'Q'
+			compute decimalInputSigned = function numval(userInput)
+			initialize romanNumeral
+			initialize err
+
+			if decimalInputSigned is less than zero
+				display " Cannot convert this decimal number. Value must be between 1 and 3999999"
+				move 1 to err
+			else
+				move decimalInputSigned to decimalInput
+				call "conversionToRoman" using decimalInput, romanNumeral, romanCount, err
+			end-if
+
+			move "INTERACTIVE" to auditSource
+			move userInput to auditInput
+			move err to auditErr
+
+			if err is not equal to 1
+				move decimalInput to decimalOut
+				move romanNumeral to romanOut
+				display print-decimal-roman
+				move romanOut to auditResult
+			end-if
+
+			perform logConversion
+		end-if
+	end-perform.
+
 *> runs the program
 mainProgram.
 	display "Welcome to the Roman Numeral Converter!!".
-	display "Would you like to read in a file? (Y/N) ".
+	display "Would you like to read in a file? (Y/N), enter D to convert a decimal number to a roman numeral, or C to reconcile a batch file: ".
 	perform until userInput is equal to 'Q'
 		accept readFile
 		inspect readFile converting 'abcdefghijklmnopqrstuvwxyz' to 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
 
-		if readFile is equal to 'Y'
-			display "Please enter the file name: "
-			accept fileName
-			open input ifile
-			perform printHeader
-			perform convertFile until eof-switch = 0
-			close ifile
-			move 1 to eof-switch
-			display "Would you like to read in another file? (Y/N) "
-		else
-			perform convertUserInput
-		end-if
+		evaluate readFile
+			when 'Y'
+				perform selectInputFile
+				open input ifile
+				if ifileStatus is not equal to "00"
+					display "Cannot open " function trim(fileName) " -- file not found."
+				else
+					move spaces to outputFileName
+					string function trim(fileName) delimited by size
+						".out" delimited by size
+						into outputFileName
+					move spaces to restartFileName
+					string function trim(fileName) delimited by size
+						".ckpt" delimited by size
+						into restartFileName
+					perform resetSummaryCounters
+					perform checkForCheckpoint
+					perform printHeader
+					if checkpointCount is greater than zero
+						move checkpointCount to recCountTotal
+						move checkpointConverted to recCountConverted
+						move checkpointRejected to recCountRejected
+						perform skipRecord checkpointCount times
+						open extend ofile
+						if ofileStatus is not equal to "00"
+							open output ofile
+						end-if
+					else
+						open output ofile
+					end-if
+					perform convertFile until eof-switch = 0
+					close ifile
+					close ofile
+					perform clearCheckpoint
+					move 1 to eof-switch
+					perform printSummaryReport
+				end-if
+				display "Would you like to read in another file? (Y/N), enter D to convert a decimal number to a roman numeral, or C to reconcile a batch file: "
+			when 'D'
+				perform convertDecimalToRoman
+				display "Would you like to read in a file? (Y/N), enter D to convert a decimal number to a roman numeral, or C to reconcile a batch file: "
+			when 'C'
+				perform selectInputFile
+				open input ifile
+				if ifileStatus is not equal to "00"
+					display "Cannot open " function trim(fileName) " -- file not found."
+				else
+					perform resetReconcileCounters
+					perform reconcileFile until eof-switch = 0
+					close ifile
+					move 1 to eof-switch
+					perform printReconcileReport
+				end-if
+				display "Would you like to read in a file? (Y/N), enter D to convert a decimal number to a roman numeral, or C to reconcile a batch file: "
+			when 'Q'
+				move 'Q' to userInput
+			when other
+				perform convertUserInput
+		end-evaluate
 	end-perform.
