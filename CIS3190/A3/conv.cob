@@ -17,6 +17,34 @@ working-storage section.
 01 i pic 99.
 01 prev pic S9(8).
 01 romanVal pic 9(4).
+01 prevChar pic x value space.
+01 runLength pic 9 value 1.
+01 prevRunLength pic 9 value 1.
+01 validPair pic 9.
+
+*> vinculum (overline) support: a bracket-delimited prefix such as
+*> "[IV]CCXX" multiplies the bracketed roman numeral by 1000, allowing
+*> values above the usual 3999 ceiling
+01 bracketPos pic 99 value zero.
+01 thousandsValue pic 9(8) value zero.
+01 segStart pic 99.
+01 segEnd pic 99.
+01 segTotal pic 9(8).
+01 segErr pic 9.
+01 segCap pic 9(4).
+
+*> per-letter occurrence counts within the segment currently being
+*> converted; used to catch a numeral being reused non-adjacently
+*> (e.g. "VIV" or "LXL"), which a purely adjacent-run check misses
+01 cntI pic 9 value zero.
+01 cntV pic 9 value zero.
+01 cntX pic 9 value zero.
+01 cntL pic 9 value zero.
+01 cntC pic 9 value zero.
+01 cntD pic 9 value zero.
+01 cntM pic 9 value zero.
+01 curCount pic 9 value zero.
+01 prevCount pic 9 value zero.
 
 linkage section.
 01 counter pic 99.
@@ -29,13 +57,83 @@ procedure division using romanArray, counter, err, total.
 	perform loop.
 	goback.
 
-*> subroutine to convert roman numeral to decimal
+*> subroutine to convert roman numeral to decimal; recognizes an
+*> optional leading "[...]" vinculum segment worth 1000 times its value
 loop.
 	move zero to total.
+	move zero to err.
+	move zero to thousandsValue.
+	move zero to bracketPos.
+
+	if counter is greater than zero and romanCh(1) is equal to '['
+		move 2 to i
+		perform until i is greater than counter or romanCh(i) is equal to ']'
+			add 1 to i
+		end-perform
+
+		if i is greater than counter
+			display " Cannot convert this roman numeral. Missing closing ']' in " function trim (romanArray)
+			move 1 to err
+		else
+			move i to bracketPos
+			if bracketPos is equal to 2
+				display " Cannot convert this roman numeral. Empty vinculum segment in " function trim (romanArray)
+				move 1 to err
+			else
+				move 2 to segStart
+				compute segEnd = bracketPos - 1
+				move 3999 to segCap
+				perform convertSegment
+				if segErr is equal to 1
+					move 1 to err
+				else
+					move segTotal to thousandsValue
+				end-if
+			end-if
+		end-if
+	end-if
+
+	if err is not equal to 1
+		if bracketPos is greater than zero
+			compute segStart = bracketPos + 1
+			*> the part after a vinculum bracket is the ones/tens/hundreds
+			*> remainder, so it is capped below 1000 -- the thousands
+			*> magnitude belongs in the bracket, not out here
+			move 999 to segCap
+		else
+			move 1 to segStart
+			move 3999 to segCap
+		end-if
+		move counter to segEnd
+
+		if segStart is greater than segEnd and bracketPos is greater than zero
+			move zero to segTotal
+			move zero to segErr
+		else
+			perform convertSegment
+		end-if
+
+		if segErr is equal to 1
+			move 1 to err
+		else
+			compute total = (thousandsValue * 1000) + segTotal
+		end-if
+	end-if.
+
+*> converts the roman numeral held in romanCh(segStart:segEnd) to a
+*> decimal value in segTotal, applying the same repeated-letter and
+*> subtractive-pair grammar rules as a plain (bracket-free) numeral
+convertSegment.
+	move zero to segTotal.
+	move zero to segErr.
 	move 1001 to prev.
-	move 1 to i.
+	move space to prevChar.
+	move 1 to runLength.
+	move 1 to prevRunLength.
+	move zero to cntI cntV cntX cntL cntC cntD cntM.
+	move segStart to i.
 
-	perform until i is greater than counter 
+	perform until i is greater than segEnd
 		evaluate romanCh(i)
 			when 'I'
 				move 1 to romanVal
@@ -53,18 +151,125 @@ loop.
 				move 1000 to romanVal
 			when other
 				display " Cannot convert this roman numeral. Found illegal roman numeral [" romanCh(i) "] in " function trim (romanArray)
-				move 1 to err
+				move 1 to segErr
 				exit perform
 		end-evaluate
 
-		add romanVal to total
+		if romanCh(i) is equal to prevChar
+			add 1 to runLength
+		else
+			move 1 to runLength
+		end-if
 
+		*> how many times this letter has already appeared earlier in the
+		*> segment, before this occurrence
+		evaluate romanCh(i)
+			when 'I' move cntI to curCount
+			when 'V' move cntV to curCount
+			when 'X' move cntX to curCount
+			when 'L' move cntL to curCount
+			when 'C' move cntC to curCount
+			when 'D' move cntD to curCount
+			when 'M' move cntM to curCount
+		end-evaluate
+
+		*> grammar check: V, L and D may never appear more than once in a
+		*> numeral, adjacent or not
+		if (romanCh(i) is equal to 'V' or romanCh(i) is equal to 'L' or romanCh(i) is equal to 'D') and curCount is greater than zero
+			display " Cannot convert this roman numeral. [" romanCh(i) "] cannot repeat in " function trim (romanArray)
+			move 1 to segErr
+			exit perform
+		end-if
+		*> grammar check: I, X, C and M may repeat at most three times in a
+		*> row
+		if runLength is greater than 3
+			display " Cannot convert this roman numeral. [" romanCh(i) "] repeats too many times in " function trim (romanArray)
+			move 1 to segErr
+			exit perform
+		end-if
+
+		*> grammar check: a smaller numeral preceding a larger one is only
+		*> legal as one of the six standard subtractive pairs, and only
+		*> when the smaller numeral hasn't already appeared earlier in the
+		*> numeral (adjacent or not)
 		if romanVal is greater than prev
-			compute total = total - 2 * prev
+			perform checkSubtractivePair
+			if validPair is not equal to 1
+				display " Cannot convert this roman numeral. [" prevChar romanCh(i) "] is not a valid subtractive pair in " function trim (romanArray)
+				move 1 to segErr
+				exit perform
+			end-if
+
+			evaluate prevChar
+				when 'I' move cntI to prevCount
+				when 'V' move cntV to prevCount
+				when 'X' move cntX to prevCount
+				when 'L' move cntL to prevCount
+				when 'C' move cntC to prevCount
+				when 'D' move cntD to prevCount
+				when 'M' move cntM to prevCount
+				when other move zero to prevCount
+			end-evaluate
+
+			if prevCount is greater than 1
+				display " Cannot convert this roman numeral. [" romanCh(i) "] cannot follow a repeated " prevChar " in " function trim (romanArray)
+				move 1 to segErr
+				exit perform
+			end-if
 		end-if
 
-		add 1 to i
+		add romanVal to segTotal
+
+		if romanVal is greater than prev
+			compute segTotal = segTotal - 2 * prev
+		end-if
+
+		*> grammar check: a single roman-numeral segment can never
+		*> exceed its segCap (3999 for a bracket or a plain unbracketed
+		*> numeral; 999 for the remainder after a vinculum bracket,
+		*> since the thousands magnitude belongs in the bracket) -- this
+		*> also catches a fresh run of M (or any other letter) started
+		*> after a subtractive pair has already reset runLength, which
+		*> the per-run and per-letter checks above don't see
+		if segTotal is greater than segCap
+			display " Cannot convert this roman numeral. Value exceeds the maximum for this segment in " function trim (romanArray)
+			move 1 to segErr
+			exit perform
+		end-if
+
+		evaluate romanCh(i)
+			when 'I' add 1 to cntI
+			when 'V' add 1 to cntV
+			when 'X' add 1 to cntX
+			when 'L' add 1 to cntL
+			when 'C' add 1 to cntC
+			when 'D' add 1 to cntD
+			when 'M' add 1 to cntM
+		end-evaluate
+
+		move romanCh(i) to prevChar
+		move runLength to prevRunLength
 		move romanVal to prev
+		add 1 to i
 	end-perform.
 
+*> determines whether prevChar/romanCh(i) form one of the six valid
+*> subtractive pairs (I before V or X, X before L or C, C before D or M)
+checkSubtractivePair.
+	move zero to validPair.
+	evaluate prevChar
+		when 'I'
+			if romanCh(i) is equal to 'V' or romanCh(i) is equal to 'X'
+				move 1 to validPair
+			end-if
+		when 'X'
+			if romanCh(i) is equal to 'L' or romanCh(i) is equal to 'C'
+				move 1 to validPair
+			end-if
+		when 'C'
+			if romanCh(i) is equal to 'D' or romanCh(i) is equal to 'M'
+				move 1 to validPair
+			end-if
+	end-evaluate.
+
 
